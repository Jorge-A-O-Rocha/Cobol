@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP007.
+      *JORGE AUGUSTO DE OLIVEIRA ROCHA.
+      ************************
+      * CADASTRO DE CEP       *
+      ************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCEP ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CEP-NUMCEP
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS CEP-LOGRA
+                        WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+           03 CEP-NUMCEP         PIC 9(08).
+           03 CEP-LOGRA          PIC X(30).
+           03 CEP-BAIRRO         PIC X(20).
+           03 CEP-CIDADE         PIC X(20).
+           03 CEP-UF             PIC X(02).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           01 W-OPCAO              PIC X(01) VALUE SPACES.
+           01 W-ACT                PIC 9(02) VALUE ZEROS.
+           01 ST-ERRO              PIC X(02) VALUE "00".
+           01 W-CONT               PIC 9(06) VALUE ZEROS.
+           01 MENS                 PIC X(50) VALUE SPACES.
+           01 W-SEL                PIC 9(02) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01 TELAX07.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 24 VALUE "* CADASTRO DE CEP *".
+           05 LINE 03 COLUMN 01 VALUE "CEP                   :".
+           05 LINE 05 COLUMN 01 VALUE "LOGRADOURO            :".
+           05 LINE 07 COLUMN 01 VALUE "BAIRRO                :".
+           05 LINE 09 COLUMN 01 VALUE "CIDADE                :".
+           05 LINE 11 COLUMN 01 VALUE "UF                    :".
+           05 LINE 23 COLUMN 01 VALUE "MENSAGEM              :".
+
+           05 TCEP-NUMCEP
+               LINE 03 COLUMN 26 PIC 9(08)
+               USING CEP-NUMCEP
+               HIGHLIGHT.
+
+           05 TCEP-LOGRA
+               LINE 05 COLUMN 26 PIC X(30)
+               USING CEP-LOGRA
+               HIGHLIGHT.
+
+           05 TCEP-BAIRRO
+               LINE 07 COLUMN 26 PIC X(20)
+               USING CEP-BAIRRO
+               HIGHLIGHT.
+
+           05 TCEP-CIDADE
+               LINE 09 COLUMN 26 PIC X(20)
+               USING CEP-CIDADE
+               HIGHLIGHT.
+
+           05 TCEP-UF
+               LINE 11 COLUMN 26 PIC X(02)
+               USING CEP-UF
+               HIGHLIGHT.
+
+           05 TMENS
+               LINE 23 COLUMN 26 PIC X(50)
+               USING MENS
+               HIGHLIGHT.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+      *-------------ABERTURA DO ARQUIVO -------------------
+       R0.
+           OPEN I-O ARQCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQCEP
+                 CLOSE ARQCEP
+                 MOVE "*** ARQUIVO ARQCEP FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCEP" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *------------- INICIALIZACAO DAS VARIAVEIS------------
+       R1.
+           MOVE SPACES TO CEP-LOGRA CEP-BAIRRO CEP-CIDADE CEP-UF
+           MOVE ZEROS TO CEP-NUMCEP W-SEL.
+
+      *-------------VISUALIZACAO DA TELA ------------------
+           DISPLAY TELAX07.
+       R2.
+           ACCEPT TCEP-NUMCEP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       LER-ARQCEP.
+           READ ARQCEP
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TELAX07
+                MOVE "*** CEP JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO ARQCEP" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** CEP NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R3.
+           ACCEPT TCEP-LOGRA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF CEP-LOGRA = SPACES
+                 MOVE "*** LOGRADOURO NAO INFORMADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3.
+       R4.
+           ACCEPT TCEP-BAIRRO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+       R5.
+           ACCEPT TCEP-CIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+           IF CEP-CIDADE = SPACES
+                 MOVE "*** CIDADE NAO INFORMADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R5.
+       R6.
+           ACCEPT TCEP-UF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+           IF CEP-UF = SPACES
+                 MOVE "*** UF NAO INFORMADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R6.
+
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "*** CEP JA EXISTE,DADOS NAO GRAVADOS ***"
+                       TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+
+     *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" OR "n" AND W-OPCAO NOT = "A" OR "a"
+                    AND W-OPCAO NOT = "E" OR "e" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N" OR "n"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A" OR "a"
+                      MOVE 1 TO W-SEL
+                      GO TO R3.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQCEP RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO CEP EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO " TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO CEP" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQCEP.
+           STOP RUN.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
