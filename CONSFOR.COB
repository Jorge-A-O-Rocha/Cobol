@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP010.
+      *JORGE AUGUSTO DE OLIVEIRA ROCHA.
+      *****************************************
+      * CONSULTA DE FORNECEDORES POR LOCALIDADE *
+      *****************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQCEP ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS CEP-NUMCEP
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS CEP-LOGRA
+                        WITH DUPLICATES.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS SEQUENTIAL
+                        RECORD KEY   IS FOR-CPF
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS FOR-TP
+                        WITH DUPLICATES.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+           03 CEP-NUMCEP         PIC 9(08).
+           03 CEP-LOGRA          PIC X(30).
+           03 CEP-BAIRRO         PIC X(20).
+           03 CEP-CIDADE         PIC X(20).
+           03 CEP-UF             PIC X(02).
+
+       FD  ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQ.FORDAT".
+       01 REGFOR.
+           03 FOR-TP               PIC X(01).
+           03 FOR-CPF              PIC 9(14).
+           03 FOR-NOME             PIC X(30).
+           03 FOR-FANTASIA         PIC X(12).
+           03 FOR-DDD              PIC 9(02).
+           03 FOR-NUMTEL           PIC 9(09).
+           03 FOR-EMAIL            PIC X(30).
+           03 FOR-CEP              PIC 9(08).
+           03 FOR-CONTATO          PIC X(30).
+           03 FOR-LONGRADOURO      PIC 9(05).
+           03 FOR-COMPLEMENTO      PIC X(12).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           01 W-ACT                PIC 9(02) VALUE ZEROS.
+           01 ST-ERRO              PIC X(02) VALUE "00".
+           01 MENS                 PIC X(50) VALUE SPACES.
+           01 W-CONT               PIC 9(06) VALUE ZEROS.
+           01 W-FIM-ARQCEP         PIC X(01) VALUE "N".
+           01 W-FIM-ARQFOR         PIC X(01) VALUE "N".
+           01 W-ACHOU              PIC X(01) VALUE "N".
+
+           01 W-CIDADE              PIC X(20) VALUE SPACES.
+           01 W-UF                  PIC X(02) VALUE SPACES.
+
+           01 W-QTDE-CEP            PIC 9(03) VALUE ZEROS.
+           01 W-IDX-CEP             PIC 9(03) VALUE ZEROS.
+           01 W-CEP-TRUNC           PIC X(01) VALUE "N".
+           01 W-TAB-CEP.
+               05 W-CEP-OCR OCCURS 50 TIMES PIC 9(08).
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01 TELAX10.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 17 VALUE
+                 "* CONSULTA DE FORNECEDORES POR LOCALIDADE *".
+           05 LINE 05 COLUMN 01 VALUE "CIDADE                :".
+           05 LINE 07 COLUMN 01 VALUE "UF                    :".
+           05 LINE 23 COLUMN 01 VALUE "MENSAGEM              :".
+
+           05 TW-CIDADE
+               LINE 05 COLUMN 26 PIC X(20)
+               USING W-CIDADE
+               HIGHLIGHT.
+
+           05 TW-UF
+               LINE 07 COLUMN 26 PIC X(02)
+               USING W-UF
+               HIGHLIGHT.
+
+           05 TMENS
+               LINE 23 COLUMN 26 PIC X(50)
+               USING MENS
+               HIGHLIGHT.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+      *-------------ABERTURA DOS ARQUIVOS -------------------
+       R0.
+           OPEN INPUT ARQCEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO ARQCEP NAO ENCONTRADO ***"
+              GO TO ROT-FIM.
+       R0A.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO ARQ.FORDAT NAO ENCONTRADO ***"
+              CLOSE ARQCEP
+              GO TO ROT-FIM.
+
+      *------------- INICIALIZACAO DAS VARIAVEIS------------
+       R1.
+           MOVE SPACES TO W-CIDADE W-UF.
+           DISPLAY TELAX10.
+       R2.
+           ACCEPT TW-CIDADE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           IF W-CIDADE = SPACES
+                 MOVE "*** CIDADE NAO INFORMADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
+       R3.
+           ACCEPT TW-UF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-UF = SPACES
+                 MOVE "*** UF NAO INFORMADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3.
+
+      *------------- VARREDURA DO ARQCEP PELA CIDADE/UF ------------
+       R4.
+           MOVE ZEROS TO W-QTDE-CEP.
+           MOVE "N" TO W-FIM-ARQCEP.
+           MOVE "N" TO W-CEP-TRUNC.
+       R4-LOOP.
+           READ ARQCEP NEXT RECORD
+               AT END MOVE "S" TO W-FIM-ARQCEP
+           END-READ.
+           IF W-FIM-ARQCEP = "S"
+                GO TO R4-FIM.
+           IF CEP-CIDADE = W-CIDADE AND CEP-UF = W-UF
+              IF W-QTDE-CEP < 50
+                 ADD 1 TO W-QTDE-CEP
+                 MOVE CEP-NUMCEP TO W-CEP-OCR (W-QTDE-CEP)
+              ELSE
+                 MOVE "S" TO W-CEP-TRUNC.
+           GO TO R4-LOOP.
+       R4-FIM.
+           IF W-QTDE-CEP = 0
+              MOVE "*** NENHUM CEP ENCONTRADO PARA O LOCAL ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE ARQCEP ARQFOR
+              OPEN INPUT ARQCEP
+              OPEN INPUT ARQFOR
+              GO TO R1.
+           IF W-CEP-TRUNC = "S"
+              MOVE "*** LIMITE 50 CEPS, PODEM FALTAR FORNEC. ***"
+                   TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+
+      *------------- VARREDURA DO ARQFOR PELO FOR-CEP ------------
+       R5.
+           MOVE "N" TO W-FIM-ARQFOR.
+           MOVE "N" TO W-ACHOU.
+           DISPLAY (23, 12) SPACES.
+           DISPLAY "FORNECEDORES EM " W-CIDADE "/" W-UF.
+       R5-LOOP.
+           READ ARQFOR NEXT RECORD
+               AT END MOVE "S" TO W-FIM-ARQFOR
+           END-READ.
+           IF W-FIM-ARQFOR = "S"
+                GO TO R5-FIM.
+           MOVE ZEROS TO W-IDX-CEP.
+       R5-TESTA-CEP.
+           ADD 1 TO W-IDX-CEP.
+           IF W-IDX-CEP > W-QTDE-CEP
+                GO TO R5-LOOP.
+           IF FOR-CEP = W-CEP-OCR (W-IDX-CEP)
+              MOVE "S" TO W-ACHOU
+              DISPLAY FOR-NOME " - " FOR-CONTATO
+              GO TO R5-LOOP.
+           GO TO R5-TESTA-CEP.
+       R5-FIM.
+           IF W-ACHOU = "N"
+              MOVE "*** NENHUM FORNECEDOR ENCONTRADO NO LOCAL ***"
+                   TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+           ELSE
+              MOVE "*** CONSULTA CONCLUIDA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM.
+           CLOSE ARQCEP ARQFOR.
+           OPEN INPUT ARQCEP.
+           OPEN INPUT ARQFOR.
+           GO TO R1.
+
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQCEP ARQFOR.
+           STOP RUN.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
