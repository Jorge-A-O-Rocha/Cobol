@@ -14,9 +14,9 @@
            SELECT ARQFOR ASSIGN TO DISK
                        ORGANIZATION IS INDEXED
                        ACCESS MODE  IS DYNAMIC
-                       RECORD KEY   IS FOR-TP 
+                       RECORD KEY   IS FOR-CPF
                        FILE STATUS  IS ST-ERRO
-                       ALTERNATE RECORD KEY IS FOR-CPF
+                       ALTERNATE RECORD KEY IS FOR-TP
                        WITH DUPLICATES.
 
            
@@ -27,6 +27,10 @@
                         FILE STATUS  IS ST-ERRO
                         ALTERNATE RECORD KEY IS CEP-LOGRA
                         WITH DUPLICATES.
+
+           SELECT LOGFOR ASSIGN TO DISK
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS  IS ST-ERRO3.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -55,7 +59,11 @@
            03 CEP-LOGRA          PIC X(30).
            03 CEP-BAIRRO         PIC X(20).
            03 CEP-CIDADE         PIC X(20).
-           03 CEP-UF             PIC X(02).	
+           03 CEP-UF             PIC X(02).
+
+       FD  LOGFOR
+               LABEL RECORD IS STANDARD.
+       01 REG-LOGFOR                PIC X(346).
 
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -67,14 +75,97 @@
            01 LIMPA                PIC X(50) VALUE SPACES.
            01 W-SEL                PIC 9(02) VALUE ZEROS.
            01 TXTTFOR             PIC X(10) VALUE SPACES.
-       
-      
+           01 ST-ERRO3              PIC X(02) VALUE "00".
+
+      *---------[ AUDITORIA DE GRAVACAO/ALTERACAO/EXCLUSAO ]---------
+           01 W-REGFOR-ANTES        PIC X(153) VALUE SPACES.
+           01 W-AUD-REG.
+               03 W-AUD-DATA            PIC 9(08).
+               03 W-AUD-HORA            PIC 9(08).
+               03 W-AUD-OPERACAO        PIC X(10).
+               03 W-AUD-CHAVE           PIC 9(14).
+               03 W-AUD-ANTES           PIC X(153).
+               03 W-AUD-DEPOIS          PIC X(153).
+
+      *---------[ VALIDACAO DE CPF/CNPJ ]-------------------
+           01 W-VALIDO              PIC X(01) VALUE "S".
+           01 W-DOC                 PIC 9(14) VALUE ZEROS.
+           01 W-DOC-R REDEFINES W-DOC.
+               05 W-DOC-D           PIC 9(01) OCCURS 14 TIMES.
+           01 W-IDX                 PIC 9(02) VALUE ZEROS.
+           01 W-SOMA                PIC 9(05) VALUE ZEROS.
+           01 W-QUOC                PIC 9(05) VALUE ZEROS.
+           01 W-RESTO               PIC 9(02) VALUE ZEROS.
+           01 W-DV1                 PIC 9(01) VALUE ZEROS.
+           01 W-DV2                 PIC 9(01) VALUE ZEROS.
+
+           01 W-PESO-CPF-TAB.
+               05 FILLER PIC 9(02) VALUE 10.
+               05 FILLER PIC 9(02) VALUE 09.
+               05 FILLER PIC 9(02) VALUE 08.
+               05 FILLER PIC 9(02) VALUE 07.
+               05 FILLER PIC 9(02) VALUE 06.
+               05 FILLER PIC 9(02) VALUE 05.
+               05 FILLER PIC 9(02) VALUE 04.
+               05 FILLER PIC 9(02) VALUE 03.
+               05 FILLER PIC 9(02) VALUE 02.
+           01 W-PESO-CPF REDEFINES W-PESO-CPF-TAB
+               PIC 9(02) OCCURS 9 TIMES.
+
+           01 W-PESO-CPF2-TAB.
+               05 FILLER PIC 9(02) VALUE 11.
+               05 FILLER PIC 9(02) VALUE 10.
+               05 FILLER PIC 9(02) VALUE 09.
+               05 FILLER PIC 9(02) VALUE 08.
+               05 FILLER PIC 9(02) VALUE 07.
+               05 FILLER PIC 9(02) VALUE 06.
+               05 FILLER PIC 9(02) VALUE 05.
+               05 FILLER PIC 9(02) VALUE 04.
+               05 FILLER PIC 9(02) VALUE 03.
+               05 FILLER PIC 9(02) VALUE 02.
+           01 W-PESO-CPF2 REDEFINES W-PESO-CPF2-TAB
+               PIC 9(02) OCCURS 10 TIMES.
+
+           01 W-PESO-CNPJ-TAB.
+               05 FILLER PIC 9(02) VALUE 05.
+               05 FILLER PIC 9(02) VALUE 04.
+               05 FILLER PIC 9(02) VALUE 03.
+               05 FILLER PIC 9(02) VALUE 02.
+               05 FILLER PIC 9(02) VALUE 09.
+               05 FILLER PIC 9(02) VALUE 08.
+               05 FILLER PIC 9(02) VALUE 07.
+               05 FILLER PIC 9(02) VALUE 06.
+               05 FILLER PIC 9(02) VALUE 05.
+               05 FILLER PIC 9(02) VALUE 04.
+               05 FILLER PIC 9(02) VALUE 03.
+               05 FILLER PIC 9(02) VALUE 02.
+           01 W-PESO-CNPJ REDEFINES W-PESO-CNPJ-TAB
+               PIC 9(02) OCCURS 12 TIMES.
+
+           01 W-PESO-CNPJ2-TAB.
+               05 FILLER PIC 9(02) VALUE 06.
+               05 FILLER PIC 9(02) VALUE 05.
+               05 FILLER PIC 9(02) VALUE 04.
+               05 FILLER PIC 9(02) VALUE 03.
+               05 FILLER PIC 9(02) VALUE 02.
+               05 FILLER PIC 9(02) VALUE 09.
+               05 FILLER PIC 9(02) VALUE 08.
+               05 FILLER PIC 9(02) VALUE 07.
+               05 FILLER PIC 9(02) VALUE 06.
+               05 FILLER PIC 9(02) VALUE 05.
+               05 FILLER PIC 9(02) VALUE 04.
+               05 FILLER PIC 9(02) VALUE 03.
+               05 FILLER PIC 9(02) VALUE 02.
+           01 W-PESO-CNPJ2 REDEFINES W-PESO-CNPJ2-TAB
+               PIC 9(02) OCCURS 13 TIMES.
+
+
        SCREEN SECTION.
        01 TELAX03.
            05 BLANK SCREEN.
            05 LINE 02 COLUMN 18 VALUE "* CADASTRO DE FORNECEDOR *".
-           05 LINE 03 COLUMN 01 VALUE "TIPO PESSOA           :".
-           05 LINE 05 COLUMN 01 VALUE "CPF/CNPJ              :".
+           05 LINE 03 COLUMN 01 VALUE "CPF/CNPJ              :".
+           05 LINE 05 COLUMN 01 VALUE "TIPO PESSOA           :".
            05 LINE 07 COLUMN 01 VALUE "NOME OU RAZAO SOCIAL   :".
            05 LINE 09 COLUMN 01 VALUE "NOME FANTASIA         :".
            05 LINE 11 COLUMN 01 VALUE "DDD TELEFONE          :".
@@ -87,16 +178,16 @@
            05 LINE 23 COLUMN 01 VALUE "MENSAGEM              :".
 
           
-           05 TFOR-TP
-           LINE 03 COLUMN 26 PIC X(01)
-           USING FOR-TP
-           HIGHLIGHT.
-
            05 TFOR-CPF
-               LINE 05 COLUMN 26 PIC 9(14)
+               LINE 03 COLUMN 26 PIC 9(14)
                USING FOR-CPF
                HIGHLIGHT.
 
+           05 TFOR-TP
+           LINE 05 COLUMN 26 PIC X(01)
+           USING FOR-TP
+           HIGHLIGHT.
+
            05 TFOR-NOME
                LINE 07 COLUMN 26 PIC X(30)
                USING FOR-NOME
@@ -180,6 +271,21 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       R0B.
+           OPEN EXTEND LOGFOR
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "35"
+                 OPEN OUTPUT LOGFOR
+                 CLOSE LOGFOR
+                 MOVE "*** ARQUIVO LOGFOR FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0B
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO LOGFOR " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
       *------------- INICIALIZACAO DAS VARIAVEIS------------
        R1.
            MOVE SPACES TO FOR-TP FOR-NOME FOR-FANTASIA FOR-EMAIL
@@ -190,8 +296,8 @@
 
       *-------------VISUALIZACAO DA TELA ------------------
            DISPLAY TELAX03.
-       R2. 
-           ACCEPT TFOR-TP
+       R2.
+           ACCEPT TFOR-CPF
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO ROT-FIM.
@@ -199,6 +305,7 @@
            READ ARQFOR
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE REGFOR TO W-REGFOR-ANTES
                 DISPLAY TELAX03
                 MOVE "*** FORNECEDOR JA CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -210,13 +317,28 @@
            ELSE
                 MOVE "*** FORNECEDOR NAO CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
-       R3.       
-           ACCEPT TFOR-CPF
+       R3.
+           ACCEPT TFOR-TP
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R2. 
+                   GO TO R2.
+       R3A.
+           MOVE FOR-CPF TO W-DOC.
+           MOVE "S" TO W-VALIDO.
+           IF FOR-TP = "F" OR "f"
+               PERFORM VAL-CPF
+           ELSE
+               IF FOR-TP = "J" OR "j"
+                   PERFORM VAL-CNPJ
+               ELSE
+                   MOVE "N" TO W-VALIDO.
+           IF W-VALIDO NOT = "S"
+               MOVE "*** CPF/CNPJ INVALIDO, VERIFIQUE OS DIGITOS ***"
+                    TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R3.
 
-       R4.       
+       R4.
            ACCEPT TFOR-NOME
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -301,6 +423,11 @@
        INC-WR1.
                 WRITE REGFOR
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-AUD-ANTES
+                      MOVE REGFOR TO W-AUD-DEPOIS
+                      MOVE FOR-CPF TO W-AUD-CHAVE
+                      MOVE "INCLUSAO" TO W-AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -350,6 +477,11 @@
        EXC-DL1.
                 DELETE  ARQFOR RECORD
                 IF ST-ERRO = "00"
+                   MOVE REGFOR TO W-AUD-ANTES
+                   MOVE SPACES TO W-AUD-DEPOIS
+                   MOVE FOR-CPF TO W-AUD-CHAVE
+                   MOVE "EXCLUSAO" TO W-AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO FORNECEDOR EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -373,6 +505,11 @@
        ALT-RW1.
                 REWRITE REGFOR
                 IF ST-ERRO = "00" OR "02"
+                   MOVE W-REGFOR-ANTES TO W-AUD-ANTES
+                   MOVE REGFOR TO W-AUD-DEPOIS
+                   MOVE FOR-CPF TO W-AUD-CHAVE
+                   MOVE "ALTERACAO" TO W-AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -380,8 +517,80 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *-------------------------------------------------------------------------------------------
+      *---------[ ROTINA DE VALIDACAO DE CPF/CNPJ ]---------------------
+       VAL-CPF.
+           MOVE ZEROS TO W-SOMA.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 9
+               COMPUTE W-SOMA = W-SOMA +
+                   (W-DOC-D (W-IDX + 3) * W-PESO-CPF (W-IDX))
+           END-PERFORM.
+           DIVIDE W-SOMA BY 11 GIVING W-QUOC REMAINDER W-RESTO.
+           IF W-RESTO < 2
+               MOVE 0 TO W-DV1
+           ELSE
+               COMPUTE W-DV1 = 11 - W-RESTO.
+           MOVE ZEROS TO W-SOMA.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 9
+               COMPUTE W-SOMA = W-SOMA +
+                   (W-DOC-D (W-IDX + 3) * W-PESO-CPF2 (W-IDX))
+           END-PERFORM.
+           COMPUTE W-SOMA = W-SOMA + (W-DV1 * W-PESO-CPF2 (10)).
+           DIVIDE W-SOMA BY 11 GIVING W-QUOC REMAINDER W-RESTO.
+           IF W-RESTO < 2
+               MOVE 0 TO W-DV2
+           ELSE
+               COMPUTE W-DV2 = 11 - W-RESTO.
+           IF W-DOC-D (13) = W-DV1 AND W-DOC-D (14) = W-DV2
+               MOVE "S" TO W-VALIDO
+           ELSE
+               MOVE "N" TO W-VALIDO.
+       VAL-CPF-FIM.
+           EXIT.
+
+       VAL-CNPJ.
+           MOVE ZEROS TO W-SOMA.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 12
+               COMPUTE W-SOMA = W-SOMA +
+                   (W-DOC-D (W-IDX) * W-PESO-CNPJ (W-IDX))
+           END-PERFORM.
+           DIVIDE W-SOMA BY 11 GIVING W-QUOC REMAINDER W-RESTO.
+           IF W-RESTO < 2
+               MOVE 0 TO W-DV1
+           ELSE
+               COMPUTE W-DV1 = 11 - W-RESTO.
+           MOVE ZEROS TO W-SOMA.
+           PERFORM VARYING W-IDX FROM 1 BY 1 UNTIL W-IDX > 12
+               COMPUTE W-SOMA = W-SOMA +
+                   (W-DOC-D (W-IDX) * W-PESO-CNPJ2 (W-IDX))
+           END-PERFORM.
+           COMPUTE W-SOMA = W-SOMA + (W-DV1 * W-PESO-CNPJ2 (13)).
+           DIVIDE W-SOMA BY 11 GIVING W-QUOC REMAINDER W-RESTO.
+           IF W-RESTO < 2
+               MOVE 0 TO W-DV2
+           ELSE
+               COMPUTE W-DV2 = 11 - W-RESTO.
+           IF W-DOC-D (13) = W-DV1 AND W-DOC-D (14) = W-DV2
+               MOVE "S" TO W-VALIDO
+           ELSE
+               MOVE "N" TO W-VALIDO.
+       VAL-CNPJ-FIM.
+           EXIT.
+      *-------------------------------------------------------------------------------------------
+      *---------[ ROTINA DE AUDITORIA ]---------------------
+       GRAVA-AUDITORIA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT W-AUD-HORA FROM TIME.
+           MOVE W-AUD-REG TO REG-LOGFOR.
+           WRITE REG-LOGFOR.
+           IF ST-ERRO3 NOT = "00"
+              MOVE "ERRO NA GRAVACAO DA AUDITORIA LOGFOR" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+
        ROT-FIM.
-           CLOSE ARQFOR ARQCEP.
+           CLOSE ARQFOR ARQCEP LOGFOR.
            STOP RUN.
       *--------------------------------------------------------------
       *---------[ ROTINA DE MENSAGEM ]---------------------
