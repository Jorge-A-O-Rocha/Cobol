@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP008.
+      *JORGE AUGUSTO DE OLIVEIRA ROCHA.
+      *********************************************
+      * RELATORIO DE PRODUTOS COM ESTOQUE BAIXO    *
+      *********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPROD ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS SEQUENTIAL
+                       RECORD KEY   IS PROD-COD
+                       FILE STATUS  IS ST-ERRO
+                       ALTERNATE RECORD KEY IS PROD-DESC
+                       WITH DUPLICATES.
+
+           SELECT ARQFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS FOR-CPF
+                       FILE STATUS  IS ST-ERRO
+                       ALTERNATE RECORD KEY IS FOR-TP
+                       WITH DUPLICATES.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO2.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPROD.DAT".
+       01 REGPROD.
+           03 PROD-COD               PIC 9(06).
+           03 PROD-DESC              PIC X(30).
+           03 PROD-UNID              PIC X(02).
+           03 PROD-TPPROD            PIC 9(01).
+           03 PROD-FORNEC            PIC 9(14).
+           03 PROD-ULTIMA            PIC 9(08).
+           03 PROD-PRECOUN           PIC 9(05).
+           03 PROD-ESTOQ             PIC 9(06).
+
+       FD  ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQ.FORDAT".
+       01 REGFOR.
+           03 FOR-TP               PIC X(01).
+           03 FOR-CPF              PIC 9(14).
+           03 FOR-NOME             PIC X(30).
+           03 FOR-FANTASIA         PIC X(12).
+           03 FOR-DDD              PIC 9(02).
+           03 FOR-NUMTEL           PIC 9(09).
+           03 FOR-EMAIL            PIC X(30).
+           03 FOR-CEP              PIC 9(08).
+           03 FOR-CONTATO          PIC X(30).
+           03 FOR-LONGRADOURO      PIC 9(05).
+           03 FOR-COMPLEMENTO      PIC X(12).
+
+       FD  RELATORIO
+               LABEL RECORD IS STANDARD.
+       01 REL-LINHA                PIC X(156).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           01 ST-ERRO              PIC X(02) VALUE "00".
+           01 ST-ERRO2             PIC X(02) VALUE "00".
+           01 W-LIMITE              PIC 9(06) VALUE ZEROS.
+           01 W-FIM-ARQPROD         PIC X(01) VALUE "N".
+           01 W-ACHOU               PIC X(01) VALUE "N".
+
+           01 W-CAB1.
+               05 FILLER PIC X(06) VALUE "COD".
+               05 FILLER PIC X(32) VALUE "DESCRICAO".
+               05 FILLER PIC X(08) VALUE "ESTOQUE".
+               05 FILLER PIC X(32) VALUE "FORNECEDOR".
+               05 FILLER PIC X(32) VALUE "CONTATO".
+               05 FILLER PIC X(16) VALUE "TELEFONE".
+               05 FILLER PIC X(30) VALUE "EMAIL".
+
+           01 W-DETALHE.
+               05 WD-COD            PIC Z(5)9.
+               05 FILLER            PIC X(01) VALUE SPACES.
+               05 WD-DESC           PIC X(30).
+               05 FILLER            PIC X(01) VALUE SPACES.
+               05 WD-ESTOQ          PIC Z(5)9.
+               05 FILLER            PIC X(02) VALUE SPACES.
+               05 WD-FORNOME        PIC X(30).
+               05 FILLER            PIC X(01) VALUE SPACES.
+               05 WD-CONTATO        PIC X(30).
+               05 FILLER            PIC X(01) VALUE SPACES.
+               05 WD-DDD            PIC Z9.
+               05 FILLER            PIC X(01) VALUE "-".
+               05 WD-NUMTEL         PIC Z(8)9.
+               05 FILLER            PIC X(01) VALUE SPACES.
+               05 WD-EMAIL          PIC X(30).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *-------------ABERTURA DOS ARQUIVOS -------------------
+       R0.
+           OPEN INPUT ARQPROD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO ARQPROD NAO ENCONTRADO ***"
+              GO TO ROT-FIM.
+       R0A.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO FORNECEDOR NAO ENCONTRADO ***"
+              CLOSE ARQPROD
+              GO TO ROT-FIM.
+       R0B.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "*** ERRO NA CRIACAO DO RELATORIO ***"
+              CLOSE ARQPROD ARQFOR
+              GO TO ROT-FIM.
+
+      *------------- PARAMETRO DE ESTOQUE MINIMO ------------
+       R1.
+           DISPLAY "INFORME O ESTOQUE MINIMO PARA O RELATORIO : "
+               WITH NO ADVANCING.
+           ACCEPT W-LIMITE.
+           IF W-LIMITE = 0
+              DISPLAY "*** INFORME UM VALOR MAIOR QUE ZERO ***"
+              GO TO R1.
+
+      *------------- CABECALHO DO RELATORIO ------------
+       R2.
+           MOVE W-CAB1 TO REL-LINHA.
+           WRITE REL-LINHA.
+           DISPLAY REL-LINHA.
+
+      *------------- LEITURA SEQUENCIAL DO ARQPROD ------------
+       R3.
+           READ ARQPROD NEXT RECORD
+               AT END MOVE "S" TO W-FIM-ARQPROD
+           END-READ.
+           IF W-FIM-ARQPROD = "S"
+                GO TO ROT-FIM.
+           IF PROD-ESTOQ < W-LIMITE
+                PERFORM R4 THRU R4-FIM.
+           GO TO R3.
+
+      *------------- JUNCAO COM O FORNECEDOR ------------
+       R4.
+           MOVE "N" TO W-ACHOU.
+           MOVE PROD-FORNEC TO FOR-CPF.
+           READ ARQFOR KEY IS FOR-CPF
+               INVALID KEY
+                   NEXT SENTENCE
+               NOT INVALID KEY
+                   MOVE "S" TO W-ACHOU
+           END-READ.
+           IF W-ACHOU = "S"
+                MOVE FOR-NOME     TO WD-FORNOME
+                MOVE FOR-CONTATO  TO WD-CONTATO
+                MOVE FOR-DDD      TO WD-DDD
+                MOVE FOR-NUMTEL   TO WD-NUMTEL
+                MOVE FOR-EMAIL    TO WD-EMAIL
+           ELSE
+                MOVE "FORNECEDOR NAO CADASTRADO" TO WD-FORNOME
+                MOVE SPACES   TO WD-CONTATO WD-EMAIL
+                MOVE ZEROS    TO WD-DDD WD-NUMTEL.
+           MOVE PROD-COD   TO WD-COD.
+           MOVE PROD-DESC  TO WD-DESC.
+           MOVE PROD-ESTOQ TO WD-ESTOQ.
+           MOVE W-DETALHE  TO REL-LINHA.
+           WRITE REL-LINHA.
+           DISPLAY REL-LINHA.
+       R4-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQPROD ARQFOR RELATORIO.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
