@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP005.
+      *JORGE AUGUSTO DE OLIVEIRA ROCHA.
+      ************************************
+      * ENTRADA DE ESTOQUE (RECEBIMENTO) *
+      ************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPROD ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS PROD-COD
+                       FILE STATUS  IS ST-ERRO
+                       ALTERNATE RECORD KEY IS PROD-DESC
+                       WITH DUPLICATES.
+
+           SELECT LOGPROD ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO3.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPROD.DAT".
+       01 REGPROD.
+           03 PROD-COD               PIC 9(06).
+           03 PROD-DESC              PIC X(30).
+           03 PROD-UNID              PIC X(02).
+           03 PROD-TPPROD            PIC 9(01).
+           03 PROD-FORNEC            PIC 9(14).
+           03 PROD-ULTIMA            PIC 9(08).
+           03 PROD-PRECOUN           PIC 9(05).
+           03 PROD-ESTOQ             PIC 9(06).
+
+       FD  LOGPROD
+               LABEL RECORD IS STANDARD.
+       01 REG-LOGPROD                PIC X(176).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           01 W-OPCAO              PIC X(01) VALUE SPACES.
+           01 W-ACT                PIC 9(02) VALUE ZEROS.
+           01 ST-ERRO              PIC X(02) VALUE "00".
+           01 ST-ERRO3              PIC X(02) VALUE "00".
+           01 W-CONT               PIC 9(06) VALUE ZEROS.
+           01 MENS                 PIC X(50) VALUE SPACES.
+           01 W-QTDE-REC           PIC 9(06) VALUE ZEROS.
+           01 W-DATASYS.
+               05 W-DATASYS-AAAA   PIC 9(04).
+               05 W-DATASYS-MM     PIC 9(02).
+               05 W-DATASYS-DD     PIC 9(02).
+
+      *---------[ AUDITORIA DE GRAVACAO/ALTERACAO/EXCLUSAO ]---------
+           01 W-REGPROD-ANTES        PIC X(72) VALUE SPACES.
+           01 W-AUD-REG.
+               03 W-AUD-DATA            PIC 9(08).
+               03 W-AUD-HORA            PIC 9(08).
+               03 W-AUD-OPERACAO        PIC X(10).
+               03 W-AUD-CHAVE           PIC 9(06).
+               03 W-AUD-ANTES           PIC X(72).
+               03 W-AUD-DEPOIS          PIC X(72).
+
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01 TELAX05.
+           05 BLANK SCREEN.
+           05 LINE 02 COLUMN 15 VALUE "* ENTRADA DE ESTOQUE *".
+           05 LINE 05 COLUMN 01 VALUE "COD PRODUTO           :".
+           05 LINE 07 COLUMN 01 VALUE "DESCRICAO PRODUTO     :".
+           05 LINE 09 COLUMN 01 VALUE "ESTOQUE ATUAL         :".
+           05 LINE 11 COLUMN 01 VALUE "QUANTIDADE RECEBIDA   :".
+           05 LINE 13 COLUMN 01 VALUE "CUSTO UNIDADE         :".
+           05 LINE 23 COLUMN 01 VALUE "MENSAGEM              :".
+
+           05 TPROD-COD
+               LINE 05 COLUMN 26 PIC 9(06)
+               USING PROD-COD
+               HIGHLIGHT.
+
+           05 TPROD-DESC
+               LINE 07 COLUMN 26 PIC X(30)
+               USING PROD-DESC
+               HIGHLIGHT.
+
+           05 TPROD-ESTOQ
+               LINE 09 COLUMN 26 PIC 9(06)
+               USING PROD-ESTOQ
+               HIGHLIGHT.
+
+           05 TQTDE-REC
+               LINE 11 COLUMN 26 PIC 9(06)
+               USING W-QTDE-REC
+               HIGHLIGHT.
+
+           05 TPROD-PRECOUN
+               LINE 13 COLUMN 26 PIC 9(05)
+               USING PROD-PRECOUN
+               HIGHLIGHT.
+
+           05 TMENS
+               LINE 23 COLUMN 26 PIC X(50)
+               USING MENS
+               HIGHLIGHT.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+
+      *-------------ABERTURA DO ARQUIVO -------------------
+       R0.
+           OPEN I-O ARQPROD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO ARQPROD NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQPROD" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+       R0B.
+           OPEN EXTEND LOGPROD
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "35"
+                 OPEN OUTPUT LOGPROD
+                 CLOSE LOGPROD
+                 MOVE "*** ARQUIVO LOGPROD FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0B
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO LOGPROD " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *------------- INICIALIZACAO DAS VARIAVEIS------------
+       R1.
+           MOVE SPACES TO PROD-DESC
+           MOVE ZEROS TO PROD-COD W-QTDE-REC PROD-PRECOUN PROD-ESTOQ.
+
+      *-------------VISUALIZACAO DA TELA ------------------
+           DISPLAY TELAX05.
+       R2.
+           ACCEPT TPROD-COD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       LER-ARQPROD.
+           READ ARQPROD
+           IF ST-ERRO = "00"
+                MOVE REGPROD TO W-REGPROD-ANTES
+                DISPLAY TELAX05
+           ELSE
+              IF ST-ERRO = "23"
+                   MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1
+              ELSE
+                   MOVE "ERRO NA LEITURA ARQUIVO ARQPROD" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+       R3.
+           ACCEPT TQTDE-REC
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-QTDE-REC = 0
+                 MOVE "*** QUANTIDADE DEVE SER MAIOR QUE ZERO ***"
+                      TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3.
+       R4.
+           ACCEPT TPROD-PRECOUN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+
+       CONF-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R4.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** ENTRADA CANCELADA PELO OPERADOR ***"
+                        TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CONF-OPC.
+
+       ATU-REGPROD.
+           ADD W-QTDE-REC TO PROD-ESTOQ.
+           ACCEPT W-DATASYS FROM DATE YYYYMMDD.
+           MOVE W-DATASYS-DD   TO PROD-ULTIMA (1:2).
+           MOVE W-DATASYS-MM   TO PROD-ULTIMA (3:2).
+           MOVE W-DATASYS-AAAA TO PROD-ULTIMA (5:4).
+       ALT-RW1.
+           REWRITE REGPROD
+           IF ST-ERRO = "00" OR "02"
+              MOVE W-REGPROD-ANTES TO W-AUD-ANTES
+              MOVE REGPROD TO W-AUD-DEPOIS
+              MOVE PROD-COD TO W-AUD-CHAVE
+              MOVE "ENTRADA" TO W-AUD-OPERACAO
+              PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
+              MOVE "*** ENTRADA DE ESTOQUE GRAVADA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           MOVE "ERRO NA GRAVACAO DO REGISTRO PRODUTO" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *-------------------------------------------------------------------------------------------
+      *---------[ ROTINA DE AUDITORIA ]---------------------
+       GRAVA-AUDITORIA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT W-AUD-HORA FROM TIME.
+           MOVE W-AUD-REG TO REG-LOGPROD.
+           WRITE REG-LOGPROD.
+           IF ST-ERRO3 NOT = "00"
+              MOVE "ERRO NA GRAVACAO DA AUDITORIA LOGPROD" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQPROD LOGPROD.
+           STOP RUN.
+      *--------------------------------------------------------------
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
