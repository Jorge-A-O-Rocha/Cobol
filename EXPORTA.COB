@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP009.
+      *JORGE AUGUSTO DE OLIVEIRA ROCHA.
+      *********************************************
+      * EXPORTACAO DOS ARQUIVOS MESTRES PARA       *
+      * ARQUIVOS SEQUENCIAIS DE TAMANHO FIXO        *
+      *********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFOR ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS SEQUENTIAL
+                       RECORD KEY   IS FOR-CPF
+                       FILE STATUS  IS ST-ERRO
+                       ALTERNATE RECORD KEY IS FOR-TP
+                       WITH DUPLICATES.
+
+           SELECT ARQCEP ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS SEQUENTIAL
+                       RECORD KEY   IS CEP-NUMCEP
+                       FILE STATUS  IS ST-ERRO
+                       ALTERNATE RECORD KEY IS CEP-LOGRA
+                       WITH DUPLICATES.
+
+           SELECT ARQPROD ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS SEQUENTIAL
+                       RECORD KEY   IS PROD-COD
+                       FILE STATUS  IS ST-ERRO
+                       ALTERNATE RECORD KEY IS PROD-DESC
+                       WITH DUPLICATES.
+
+           SELECT EXPFOR ASSIGN TO DISK
+                       ORGANIZATION IS SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO2.
+
+           SELECT EXPCEP ASSIGN TO DISK
+                       ORGANIZATION IS SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO2.
+
+           SELECT EXPPROD ASSIGN TO DISK
+                       ORGANIZATION IS SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO2.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQ.FORDAT".
+       01 REGFOR.
+           03 FOR-TP               PIC X(01).
+           03 FOR-CPF              PIC 9(14).
+           03 FOR-NOME             PIC X(30).
+           03 FOR-FANTASIA         PIC X(12).
+           03 FOR-DDD              PIC 9(02).
+           03 FOR-NUMTEL           PIC 9(09).
+           03 FOR-EMAIL            PIC X(30).
+           03 FOR-CEP              PIC 9(08).
+           03 FOR-CONTATO          PIC X(30).
+           03 FOR-LONGRADOURO      PIC 9(05).
+           03 FOR-COMPLEMENTO      PIC X(12).
+
+       FD  ARQCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEP.DAT".
+       01 REGCEP.
+           03 CEP-NUMCEP         PIC 9(08).
+           03 CEP-LOGRA          PIC X(30).
+           03 CEP-BAIRRO         PIC X(20).
+           03 CEP-CIDADE         PIC X(20).
+           03 CEP-UF             PIC X(02).
+
+       FD  ARQPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPROD.DAT".
+       01 REGPROD.
+           03 PROD-COD               PIC 9(06).
+           03 PROD-DESC              PIC X(30).
+           03 PROD-UNID              PIC X(02).
+           03 PROD-TPPROD            PIC 9(01).
+           03 PROD-FORNEC            PIC 9(14).
+           03 PROD-ULTIMA            PIC 9(08).
+           03 PROD-PRECOUN           PIC 9(05).
+           03 PROD-ESTOQ             PIC 9(06).
+
+       FD  EXPFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXPFOR.DAT".
+       01 REGFOR-EXP                 PIC X(153).
+
+       FD  EXPCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXPCEP.DAT".
+       01 REGCEP-EXP                 PIC X(80).
+
+       FD  EXPPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "EXPPROD.DAT".
+       01 REGPROD-EXP                PIC X(72).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           01 ST-ERRO               PIC X(02) VALUE "00".
+           01 ST-ERRO2               PIC X(02) VALUE "00".
+           01 W-FIM                  PIC X(01) VALUE "N".
+           01 W-CONT-FOR              PIC 9(06) VALUE ZEROS.
+           01 W-CONT-CEP              PIC 9(06) VALUE ZEROS.
+           01 W-CONT-PROD             PIC 9(06) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *-------------ABERTURA DOS ARQUIVOS -------------------
+       R0.
+           OPEN INPUT ARQFOR
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO ARQFOR NAO ENCONTRADO ***"
+              GO TO ROT-FIM.
+           OPEN INPUT ARQCEP
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO ARQCEP NAO ENCONTRADO ***"
+              CLOSE ARQFOR
+              GO TO ROT-FIM.
+           OPEN INPUT ARQPROD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO ARQPROD NAO ENCONTRADO ***"
+              CLOSE ARQFOR ARQCEP
+              GO TO ROT-FIM.
+       R0A.
+           OPEN OUTPUT EXPFOR
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "*** ERRO NA CRIACAO DE EXPFOR ***"
+              CLOSE ARQFOR ARQCEP ARQPROD
+              GO TO ROT-FIM.
+           OPEN OUTPUT EXPCEP
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "*** ERRO NA CRIACAO DE EXPCEP ***"
+              CLOSE ARQFOR ARQCEP ARQPROD EXPFOR
+              GO TO ROT-FIM.
+           OPEN OUTPUT EXPPROD
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "*** ERRO NA CRIACAO DE EXPPROD ***"
+              CLOSE ARQFOR ARQCEP ARQPROD EXPFOR EXPCEP
+              GO TO ROT-FIM.
+
+      *------------- EXPORTACAO DE ARQFOR ------------
+       EXP-FOR.
+           MOVE "N" TO W-FIM.
+       EXP-FOR-LOOP.
+           READ ARQFOR NEXT RECORD
+               AT END MOVE "S" TO W-FIM
+           END-READ.
+           IF W-FIM = "S"
+                GO TO EXP-CEP.
+           MOVE REGFOR TO REGFOR-EXP.
+           WRITE REGFOR-EXP.
+           ADD 1 TO W-CONT-FOR.
+           GO TO EXP-FOR-LOOP.
+
+      *------------- EXPORTACAO DE ARQCEP ------------
+       EXP-CEP.
+           MOVE "N" TO W-FIM.
+       EXP-CEP-LOOP.
+           READ ARQCEP NEXT RECORD
+               AT END MOVE "S" TO W-FIM
+           END-READ.
+           IF W-FIM = "S"
+                GO TO EXP-PROD.
+           MOVE REGCEP TO REGCEP-EXP.
+           WRITE REGCEP-EXP.
+           ADD 1 TO W-CONT-CEP.
+           GO TO EXP-CEP-LOOP.
+
+      *------------- EXPORTACAO DE ARQPROD ------------
+       EXP-PROD.
+           MOVE "N" TO W-FIM.
+       EXP-PROD-LOOP.
+           READ ARQPROD NEXT RECORD
+               AT END MOVE "S" TO W-FIM
+           END-READ.
+           IF W-FIM = "S"
+                GO TO ROT-FIM.
+           MOVE REGPROD TO REGPROD-EXP.
+           WRITE REGPROD-EXP.
+           ADD 1 TO W-CONT-PROD.
+           GO TO EXP-PROD-LOOP.
+
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           DISPLAY "FORNECEDORES EXPORTADOS : " W-CONT-FOR.
+           DISPLAY "CEPS EXPORTADOS         : " W-CONT-CEP.
+           DISPLAY "PRODUTOS EXPORTADOS     : " W-CONT-PROD.
+           CLOSE ARQFOR ARQCEP ARQPROD EXPFOR EXPCEP EXPPROD.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    30 = ARQUIVO NAO ENCONTRADO
