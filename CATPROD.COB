@@ -0,0 +1,149 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SVP011.
+      *JORGE AUGUSTO DE OLIVEIRA ROCHA.
+      *********************************************
+      * RELATORIO DE CATALOGO DE PRODUTOS/PRECOS   *
+      * ORDENADO POR DESCRICAO DO PRODUTO          *
+      *********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPROD ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS PROD-COD
+                       FILE STATUS  IS ST-ERRO
+                       ALTERNATE RECORD KEY IS PROD-DESC
+                       WITH DUPLICATES.
+
+           SELECT RELATORIO ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO2.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPROD.DAT".
+       01 REGPROD.
+           03 PROD-COD               PIC 9(06).
+           03 PROD-DESC              PIC X(30).
+           03 PROD-UNID              PIC X(02).
+           03 PROD-TPPROD            PIC 9(01).
+           03 PROD-FORNEC            PIC 9(14).
+           03 PROD-ULTIMA            PIC 9(08).
+           03 PROD-PRECOUN           PIC 9(05).
+           03 PROD-ESTOQ             PIC 9(06).
+
+       FD  RELATORIO
+               LABEL RECORD IS STANDARD.
+       01 REL-LINHA                PIC X(132).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+           01 ST-ERRO              PIC X(02) VALUE "00".
+           01 ST-ERRO2             PIC X(02) VALUE "00".
+           01 W-FIM-ARQPROD         PIC X(01) VALUE "N".
+           01 TXTUNPROD             PIC X(12) VALUE SPACES.
+
+           01 W-CAB1.
+               05 FILLER PIC X(08) VALUE "COD".
+               05 FILLER PIC X(32) VALUE "DESCRICAO".
+               05 FILLER PIC X(14) VALUE "UNIDADE".
+               05 FILLER PIC X(14) VALUE "PRECO UNIT.".
+
+           01 W-DETALHE.
+               05 WD-COD            PIC Z(5)9.
+               05 FILLER            PIC X(02) VALUE SPACES.
+               05 WD-DESC           PIC X(30).
+               05 FILLER            PIC X(02) VALUE SPACES.
+               05 WD-UNID           PIC X(12).
+               05 FILLER            PIC X(02) VALUE SPACES.
+               05 WD-PRECO          PIC Z(4)9.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *-------------ABERTURA DOS ARQUIVOS -------------------
+       R0.
+           OPEN INPUT ARQPROD
+           IF ST-ERRO NOT = "00"
+              DISPLAY "*** ARQUIVO ARQPROD NAO ENCONTRADO ***"
+              GO TO ROT-FIM.
+       R0A.
+           OPEN OUTPUT RELATORIO
+           IF ST-ERRO2 NOT = "00"
+              DISPLAY "*** ERRO NA CRIACAO DO RELATORIO ***"
+              CLOSE ARQPROD
+              GO TO ROT-FIM.
+
+      *------------- CABECALHO DO RELATORIO ------------
+       R1.
+           MOVE W-CAB1 TO REL-LINHA.
+           WRITE REL-LINHA.
+           DISPLAY REL-LINHA.
+
+      *------------- POSICIONA NO INICIO DA CHAVE PROD-DESC ------------
+       R2.
+           MOVE SPACES TO PROD-DESC.
+           START ARQPROD KEY IS NOT LESS THAN PROD-DESC
+               INVALID KEY MOVE "S" TO W-FIM-ARQPROD
+           END-START.
+
+      *------------- LEITURA EM ORDEM DE PROD-DESC ------------
+       R3.
+           IF W-FIM-ARQPROD = "S"
+                GO TO ROT-FIM.
+           READ ARQPROD NEXT RECORD
+               AT END MOVE "S" TO W-FIM-ARQPROD
+           END-READ.
+           IF W-FIM-ARQPROD = "S"
+                GO TO ROT-FIM.
+           PERFORM R4 THRU R4-FIM.
+           GO TO R3.
+
+      *------------- DECODIFICACAO DA UNIDADE E IMPRESSAO ------------
+       R4.
+           IF PROD-UNID = "1"
+              MOVE "LITRO" TO TXTUNPROD
+           ELSE
+           IF PROD-UNID = "2"
+              MOVE "KILO" TO TXTUNPROD
+           ELSE
+           IF PROD-UNID = "3"
+              MOVE "TONELADA" TO TXTUNPROD
+           ELSE
+           IF PROD-UNID = "4"
+              MOVE "PECA" TO TXTUNPROD
+           ELSE
+           IF PROD-UNID = "5"
+              MOVE "UNIDADE" TO TXTUNPROD
+           ELSE
+           IF PROD-UNID = "6"
+              MOVE "DIAS" TO TXTUNPROD
+           ELSE
+              MOVE "*** ?? ***" TO TXTUNPROD.
+           MOVE PROD-COD     TO WD-COD.
+           MOVE PROD-DESC    TO WD-DESC.
+           MOVE TXTUNPROD    TO WD-UNID.
+           MOVE PROD-PRECOUN TO WD-PRECO.
+           MOVE W-DETALHE    TO REL-LINHA.
+           WRITE REL-LINHA.
+           DISPLAY REL-LINHA.
+       R4-FIM.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQPROD RELATORIO.
+           STOP RUN.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
