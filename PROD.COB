@@ -23,10 +23,14 @@
            SELECT ARQFOR ASSIGN TO DISK
                        ORGANIZATION IS INDEXED
                        ACCESS MODE  IS DYNAMIC
-                       RECORD KEY   IS FOR-TP 
+                       RECORD KEY   IS FOR-CPF
                        FILE STATUS  IS ST-ERRO
-                       ALTERNATE RECORD KEY IS FOR-CPF
+                       ALTERNATE RECORD KEY IS FOR-TP
                        WITH DUPLICATES.
+
+           SELECT LOGPROD ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS ST-ERRO3.
       *-----------------------------------------------------------------
        DATA DIVISION.
        FILE SECTION.
@@ -59,18 +63,33 @@
            03 FOR-LONGRADOURO      PIC 9(05).
            03 FOR-COMPLEMENTO      PIC X(12).
 
+       FD  LOGPROD
+               LABEL RECORD IS STANDARD.
+       01 REG-LOGPROD                PIC X(176).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
            01 W-OPCAO              PIC X(01) VALUE SPACES.
            01 W-ACT                PIC 9(02) VALUE ZEROS.
            01 ST-ERRO              PIC X(02) VALUE "00".
+           01 ST-ERRO3              PIC X(02) VALUE "00".
            01 W-CONT               PIC 9(06) VALUE ZEROS.
            01 MENS                 PIC X(50) VALUE SPACES.
            01 LIMPA                PIC X(50) VALUE SPACES.
            01 W-SEL                PIC 9(02) VALUE ZEROS.
-           01 TXTSERPROD             PIC X(10) VALUE SPACES.
+           01 TXTSERVPROD            PIC X(10) VALUE SPACES.
            01 TXTUNPROD              PIC X(12) VALUE SPACES.
 
+      *---------[ AUDITORIA DE GRAVACAO/ALTERACAO/EXCLUSAO ]---------
+           01 W-REGPROD-ANTES        PIC X(72) VALUE SPACES.
+           01 W-AUD-REG.
+               03 W-AUD-DATA            PIC 9(08).
+               03 W-AUD-HORA            PIC 9(08).
+               03 W-AUD-OPERACAO        PIC X(10).
+               03 W-AUD-CHAVE           PIC 9(06).
+               03 W-AUD-ANTES           PIC X(72).
+               03 W-AUD-DEPOIS          PIC X(72).
+
        
       
        SCREEN SECTION.
@@ -90,7 +109,7 @@
      
           
            05 TPROD-COD
-               LINE 03 COLUMN 26 PIC 9(06).
+               LINE 03 COLUMN 26 PIC 9(06)
                USING PROD-COD
                HIGHLIGHT.
 
@@ -100,7 +119,7 @@
                HIGHLIGHT.
            
            05 TPROD-UNID
-               LINE 07 COLUMN 26  PIC X(01).
+               LINE 07 COLUMN 26  PIC X(01)
                USING PROD-UNID
                HIGHLIGHT.
            05 TTXTUNVPROD
@@ -109,7 +128,7 @@
                HIGHLIGHT.
            
            05 TPROD-TP
-               LINE 9 COLUMN 26  PIC X(01).
+               LINE 9 COLUMN 26  PIC X(01)
                USING PROD-TPPROD
                HIGHLIGHT.
            05 TTXTSERVPROD
@@ -123,12 +142,12 @@
                HIGHLIGHT.
 
            05 TPROD-PRECOUN
-               LINE 13 COLUMN 26  PIC 09V02.
+               LINE 13 COLUMN 26  PIC 9(05)
                USING PROD-PRECOUN
                HIGHLIGHT.
            
            05 TPROD-ESTOQ
-               LINE 15 COLUMN 26  PIC 9(06).
+               LINE 15 COLUMN 26  PIC 9(06)
                USING PROD-ESTOQ
                HIGHLIGHT.
            
@@ -213,10 +232,25 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+       R0B.
+           OPEN EXTEND LOGPROD
+           IF ST-ERRO3 NOT = "00"
+              IF ST-ERRO3 = "35"
+                 OPEN OUTPUT LOGPROD
+                 CLOSE LOGPROD
+                 MOVE "*** ARQUIVO LOGPROD FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0B
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO LOGPROD " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
       *------------- INICIALIZACAO DAS VARIAVEIS------------
        R1.
            
-           MOVE SPACES TO PROD-DESC  TXTSERPROD TXTUNPROD 
+           MOVE SPACES TO PROD-DESC  TXTSERVPROD TXTUNPROD 
               FOR-TP  FOR-NOME FOR-FANTASIA PROD-UNID
                FOR-EMAIL FOR-CONTATO FOR-COMPLEMENTO.
 
@@ -235,6 +269,7 @@
            READ ARQPROD
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE REGPROD TO W-REGPROD-ANTES
                 DISPLAY TELAX04
                 MOVE "*** PRODUTO JA CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -298,38 +333,38 @@
        . 
        R5A.
            IF PROD-TPPROD = "1"
-              MOVE "SAUDE" TO TXTSERPROD
+              MOVE "SAUDE" TO TXTSERVPROD
            ELSE
            
            IF PROD-TPPROD = "2"
-              MOVE "ALIMENTO" TO TXTSERPROD
+              MOVE "ALIMENTO" TO TXTSERVPROD
            ELSE
                                
            IF PROD-TPPROD = "3"
-              MOVE "VESTUARIO" TO TXTSERPROD
+              MOVE "VESTUARIO" TO TXTSERVPROD
            ELSE 
            IF PROD-TPPROD = "4"
-              MOVE "CALCADO" TO TXTSERPROD
+              MOVE "CALCADO" TO TXTSERVPROD
            ELSE
 
            IF PROD-TPPROD = "5"
-              MOVE "BEBIDA" TO TXTSERPROD
+              MOVE "BEBIDA" TO TXTSERVPROD
            ELSE
 
            IF PROD-TPPROD = "6"
-              MOVE "SEGURANCA" TO TXTSERPROD
+              MOVE "SEGURANCA" TO TXTSERVPROD
            ELSE
 
            IF PROD-TPPROD = "7"
-              MOVE "LAZER" TO TXTSERPROD
+              MOVE "LAZER" TO TXTSERVPROD
            ELSE
 
            IF PROD-TPPROD = "8"
-              MOVE "HOSPEDAGEM" TO TXTSERPROD
+              MOVE "HOSPEDAGEM" TO TXTSERVPROD
            ELSE
 
            IF PROD-TPPROD = "9"
-              MOVE "BELEZA" TO TXTSERPROD
+              MOVE "BELEZA" TO TXTSERVPROD
 
            ELSE
                  MOVE "*DIGITE UM NUMERO*" TO MENS
@@ -359,7 +394,7 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R8.
-           IF CEP-LOGRA = 0 
+           IF FOR-CPF = 0
                  MOVE "** FORNECEDOR NAO INFORMADO  **" TO MENS
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R9.
@@ -412,6 +447,11 @@
        INC-WR1.
                 WRITE REGPROD
                 IF ST-ERRO = "00" OR "02"
+                      MOVE SPACES TO W-AUD-ANTES
+                      MOVE REGPROD TO W-AUD-DEPOIS
+                      MOVE PROD-COD TO W-AUD-CHAVE
+                      MOVE "INCLUSAO" TO W-AUD-OPERACAO
+                      PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO R1.
@@ -461,6 +501,11 @@
        EXC-DL1.
                 DELETE  ARQPROD RECORD
                 IF ST-ERRO = "00"
+                   MOVE REGPROD TO W-AUD-ANTES
+                   MOVE SPACES TO W-AUD-DEPOIS
+                   MOVE PROD-COD TO W-AUD-CHAVE
+                   MOVE "EXCLUSAO" TO W-AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -484,6 +529,11 @@
        ALT-RW1.
                 REWRITE REGPROD
                 IF ST-ERRO = "00" OR "02"
+                   MOVE W-REGPROD-ANTES TO W-AUD-ANTES
+                   MOVE REGPROD TO W-AUD-DEPOIS
+                   MOVE PROD-COD TO W-AUD-CHAVE
+                   MOVE "ALTERACAO" TO W-AUD-OPERACAO
+                   PERFORM GRAVA-AUDITORIA THRU GRAVA-AUDITORIA-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -491,8 +541,21 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
       *-------------------------------------------------------------------------------------------
+      *---------[ ROTINA DE AUDITORIA ]---------------------
+       GRAVA-AUDITORIA.
+           ACCEPT W-AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT W-AUD-HORA FROM TIME.
+           MOVE W-AUD-REG TO REG-LOGPROD.
+           WRITE REG-LOGPROD.
+           IF ST-ERRO3 NOT = "00"
+              MOVE "ERRO NA GRAVACAO DA AUDITORIA LOGPROD" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       GRAVA-AUDITORIA-FIM.
+           EXIT.
+
        ROT-FIM.
-           CLOSE ARQPROD ARQFOR.
+           CLOSE ARQPROD ARQFOR LOGPROD.
            STOP RUN.
       *--------------------------------------------------------------
       *---------[ ROTINA DE MENSAGEM ]---------------------
